@@ -0,0 +1,38 @@
+000100******************************************************************
+000110*  CSVREC.CPY
+000120*  STANDARD DAILY EXTRACT RECORD LAYOUT FOR CSV-UPLOADER-CONTAINER
+000130*  DEFINES THE EXPECTED HEADER, COLUMN COUNT AND THE WORK TABLE
+000140*  USED BY THE ROW-VALIDATION AND HEADER-CHECK PARAGRAPHS.
+000150*
+000160*  THE NIGHTLY BATCH CARRIES THREE FEEDS (DAILY-ACCOUNTS,
+000170*  DAILY-TRANSACTIONS, DAILY-STATUS).  EACH IS FIVE COLUMNS WIDE
+000180*  WITH THE FIRST AND LAST COLUMN REQUIRED, BUT EACH HAS ITS OWN
+000190*  HEADER LINE, SO THE EXPECTED HEADER IS LOOKED UP BY FEED FILE
+000200*  NAME RATHER THAN TREATED AS ONE GLOBAL CONSTANT.
+000210******************************************************************
+000220 01  CSV-EXTRACT-LAYOUT.
+000230     05  CSV-MAX-COLUMNS             PIC 9(02) VALUE 05.
+000240     05  CSV-REQUIRED-COLUMN-1       PIC 9(02) VALUE 01.
+000250     05  CSV-REQUIRED-COLUMN-2       PIC 9(02) VALUE 05.
+000260     05  CSV-EXPECTED-HEADER         PIC X(49) VALUE
+000270         'ACCT_NUM,CUST_NAME,TRANS_AMT,TRANS_DATE,STATUS_CD'.
+000280******************************************************************
+000290*  PER-FEED HEADER TABLE, KEYED BY FEED FILE NAME.
+000300******************************************************************
+000310 01  CSV-FEED-LAYOUT-TABLE.
+000320     05  CSV-FEED-LAYOUT             OCCURS 3 TIMES.
+000330         10  CSV-FEED-FILE-NAME      PIC X(30) VALUE SPACES.
+000340         10  CSV-FEED-HEADER         PIC X(49) VALUE SPACES.
+000350 01  CSV-FEED-COUNT                  PIC 9(02) COMP VALUE 3.
+000360 01  CSV-FEED-SUB                    PIC 9(02) COMP VALUE ZERO.
+000370 01  CSV-ACTIVE-HEADER               PIC X(49) VALUE SPACES.
+000380 01  CSV-FEED-MATCH-SWITCH           PIC X(01) VALUE 'N'.
+000390     88  CSV-FEED-MATCH-FOUND                    VALUE 'Y'.
+000400     88  CSV-FEED-MATCH-NOT-FOUND                VALUE 'N'.
+000410 01  CSV-FIELD-TABLE.
+000420     05  CSV-FIELD                   OCCURS 10 TIMES
+000430                                      PIC X(30).
+000440 01  CSV-FIELD-COUNT                 PIC 9(02) COMP VALUE ZERO.
+000450 01  CSV-VALID-ROW-SWITCH            PIC X(01) VALUE 'Y'.
+000460     88  CSV-ROW-IS-VALID                        VALUE 'Y'.
+000470     88  CSV-ROW-IS-INVALID                      VALUE 'N'.
