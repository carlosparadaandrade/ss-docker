@@ -0,0 +1,41 @@
+//UPLDCSVJ JOB (ACCTNO),'CSV UPLOAD NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  UPLDCSVJ                                                         *
+//*  NIGHTLY UPLOAD OF EACH EXPECTED CSV EXTRACT FEED TO THE           *
+//*  CSV-UPLOADER-CONTAINER SERVICE.  ONE STEP PER EXPECTED FEED,      *
+//*  RUNNING THE SAME UPLOADCSV LOAD MODULE AGAINST THAT FEED'S        *
+//*  CONTROL FILE.  EACH STEP IS CONDITIONED ON EVERY STEP AHEAD OF    *
+//*  IT HAVING COME BACK WITH A GOOD RETURN CODE, SO A BAD FEED        *
+//*  HALTS THE REST OF THE CHAIN INSTEAD OF SHIPPING PARTIAL OR        *
+//*  OUT-OF-ORDER DATA DOWNSTREAM.                                     *
+//*                                                                    *
+//*  MODIFICATION HISTORY.                                             *
+//*      2026-08-09  DAO  INITIAL VERSION - ONE STEP PER NIGHTLY FEED. *
+//*********************************************************************
+//*
+//*        UPLOAD THE DAILY ACCOUNTS EXTRACT
+//STEP010  EXEC PGM=UPLOADCSV
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/workspace/cobol-service/control/daily-accounts.ctl
+/*
+//*
+//*        UPLOAD THE DAILY TRANSACTIONS EXTRACT
+//STEP020  EXEC PGM=UPLOADCSV,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/workspace/cobol-service/control/daily-transactions.ctl
+/*
+//*
+//*        UPLOAD THE DAILY ACCOUNT STATUS EXTRACT
+//STEP030  EXEC PGM=UPLOADCSV,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/workspace/cobol-service/control/daily-status.ctl
+/*
+//*
