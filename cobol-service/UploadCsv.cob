@@ -1,153 +1,866 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UploadCsv.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UPLOAD-FILE ASSIGN TO DYNAMIC-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  UPLOAD-FILE.
-       01  UPLOAD-RECORD  PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FILE-NAME            PIC X(100) VALUE SPACES.
-       01  WS-COMMAND              PIC X(500) VALUE SPACES.
-       01  WS-RETURN-CODE          PIC 9(4) COMP.
-       01  WS-FILE-STATUS          PIC 9(2) VALUE 0.
-       01  WS-DYNAMIC-FILE-NAME    PIC X(100) VALUE SPACES.
-       01  DYNAMIC-FILE            PIC X(100) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the name of the CSV file: "
-           ACCEPT WS-FILE-NAME
-           MOVE WS-FILE-NAME TO DYNAMIC-FILE 
-           MOVE WS-FILE-NAME TO WS-DYNAMIC-FILE-NAME
-           OPEN INPUT UPLOAD-FILE
-           IF WS-FILE-STATUS NOT = 00
-               DISPLAY "Error: " WS-FILE-NAME 
-                  " does not exist or is not accessible."
-               STOP RUN
-           END-IF
-           
-           CLOSE UPLOAD-FILE
-           
-           STRING
-               "curl -X POST http://csv-uploader-container:3000/upload "
-               DELIMITED BY SIZE
-               "-H 'Content-Type: multipart/form-data' "
-               DELIMITED BY SIZE
-               "-F 'file=@/workspace/" WS-FILE-NAME ";type=text/csv' "
-               DELIMITED BY SIZE
-               INTO WS-COMMAND
-           
-           DISPLAY "Command: " WS-COMMAND
-           
-           CALL 'SYSTEM' USING WS-COMMAND
-               RETURNING WS-RETURN-CODE
-           DISPLAY "Return Code: " WS-RETURN-CODE
-           STOP RUN.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UploadCsv.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UPLOAD-FILE ASSIGN TO DYNAMIC-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  UPLOAD-FILE.
-       01  UPLOAD-RECORD  PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FILE-NAME            PIC X(100) VALUE SPACES.
-       01  WS-COMMAND              PIC X(500) VALUE SPACES.
-       01  WS-RETURN-CODE          PIC 9(4) COMP.
-       01  WS-FILE-STATUS          PIC 9(2) VALUE 0.
-       01  WS-DYNAMIC-FILE-NAME    PIC X(100) VALUE SPACES.
-       01  DYNAMIC-FILE            PIC X(100) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the name of the CSV file: "
-           ACCEPT WS-FILE-NAME
-           MOVE WS-FILE-NAME TO DYNAMIC-FILE 
-           MOVE WS-FILE-NAME TO WS-DYNAMIC-FILE-NAME
-           OPEN INPUT UPLOAD-FILE
-           IF WS-FILE-STATUS NOT = 00
-               DISPLAY "Error: " WS-FILE-NAME 
-                  " does not exist or is not accessible."
-               STOP RUN
-           END-IF
-           
-           CLOSE UPLOAD-FILE
-           
-           STRING
-               "curl -X POST http://csv-uploader-container:3000/upload "
-               DELIMITED BY SIZE
-               "-H 'Content-Type: multipart/form-data' "
-               DELIMITED BY SIZE
-               "-F 'file=@/workspace/" WS-FILE-NAME ";type=text/csv' "
-               DELIMITED BY SIZE
-               INTO WS-COMMAND
-           
-           DISPLAY "Command: " WS-COMMAND
-           
-           CALL 'SYSTEM' USING WS-COMMAND
-               RETURNING WS-RETURN-CODE
-           DISPLAY "Return Code: " WS-RETURN-CODE
-           STOP RUN.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UploadCsv.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UPLOAD-FILE ASSIGN TO DYNAMIC-FILE
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  UPLOAD-FILE.
-       01  UPLOAD-RECORD  PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FILE-NAME            PIC X(100) VALUE SPACES.
-       01  WS-COMMAND              PIC X(500) VALUE SPACES.
-       01  WS-RETURN-CODE          PIC 9(4) COMP.
-       01  WS-FILE-STATUS          PIC 9(2) VALUE 0.
-       01  WS-DYNAMIC-FILE-NAME    PIC X(100) VALUE SPACES.
-       01  DYNAMIC-FILE            PIC X(100) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the name of the CSV file: "
-           ACCEPT WS-FILE-NAME
-           MOVE WS-FILE-NAME TO DYNAMIC-FILE 
-           MOVE WS-FILE-NAME TO WS-DYNAMIC-FILE-NAME
-           OPEN INPUT UPLOAD-FILE
-           IF WS-FILE-STATUS NOT = 00
-               DISPLAY "Error: " WS-FILE-NAME 
-                  " does not exist or is not accessible."
-               STOP RUN
-           END-IF
-           
-           CLOSE UPLOAD-FILE
-           
-           STRING
-               "curl -X POST http://csv-uploader-container:3000/upload "
-               DELIMITED BY SIZE
-               "-H 'Content-Type: multipart/form-data' "
-               DELIMITED BY SIZE
-               "-F 'file=@/workspace/" WS-FILE-NAME ";type=text/csv' "
-               DELIMITED BY SIZE
-               INTO WS-COMMAND
-           
-           DISPLAY "Command: " WS-COMMAND
-           
-           CALL 'SYSTEM' USING WS-COMMAND
-               RETURNING WS-RETURN-CODE
-           DISPLAY "Return Code: " WS-RETURN-CODE
-           STOP RUN.
+000100******************************************************************
+000110*  PROGRAM-ID.  UPLOADCSV
+000120*  AUTHOR.      D. OKAFOR - DATA INTEGRATION SUPPORT
+000130*  INSTALLATION. ENTERPRISE DATA SERVICES
+000140*  DATE-WRITTEN. 2025-11-03
+000150*  DATE-COMPILED.
+000160*
+000170*  REMARKS.
+000180*      DRIVES THE NIGHTLY TRANSFER OF CSV EXTRACT FILES FROM THE
+000190*      LOCAL /WORKSPACE DIRECTORY TO THE CSV-UPLOADER-CONTAINER
+000200*      SERVICE VIA AN HTTP POST ISSUED THROUGH THE SHELL.
+000210*
+000220*  MODIFICATION HISTORY.
+000230*      2025-11-03  DAO  INITIAL VERSION - SINGLE FILE PER RUN.
+000240*      2026-08-09  DAO  ADDED CONTROL-FILE BATCH MODE SO THE
+000250*                       NIGHTLY JOB NO LONGER REQUIRES AN
+000260*                       OPERATOR TO ANSWER THE FILE-NAME PROMPT
+000270*                       ONE CSV AT A TIME.
+000280*      2026-08-09  DAO  CURL NOW CAPTURES THE HTTP STATUS AND
+000290*                       RESPONSE BODY TO WORK FILES INSTEAD OF
+000300*                       RELYING ON THE SHELL EXIT CODE ALONE, AND
+000310*                       THE SOURCE ROW COUNT IS RECONCILED AGAINST
+000320*                       THE INGESTED COUNT THE UPLOADER REPORTS.
+000330*      2026-08-09  DAO  ADDED A CHECKPOINT LOG SO A RERUN AFTER A
+000340*                       FAILED BATCH SKIPS FILES ALREADY UPLOADED
+000350*                       INSTEAD OF SENDING THEM A SECOND TIME.
+000360*      2026-08-09  DAO  ADDED THE CSVREC COPYBOOK AND A ROW
+000370*                       VALIDATION PASS SO A CORRUPT OR TRUNCATED
+000380*                       DATA ROW IS CAUGHT HERE INSTEAD OF FAILING
+000390*                       INSIDE THE UPLOADER SERVICE.
+000400*      2026-08-09  DAO  ADDED AN AUDIT LOG RECORDING THE OPERATOR,
+000410*                       TIMESTAMP, FILE NAME AND OUTCOME FOR EVERY
+000420*                       UPLOAD ATTEMPT, NOT JUST SUCCESSFUL ONES.
+000430*      2026-08-09  DAO  HOST/PORT NOW COME FROM A CONFIG FILE
+000440*                       INSTEAD OF BEING HARD-CODED, SO THE
+000450*                       ENDPOINT CAN MOVE WITHOUT A RECOMPILE.
+000460*      2026-08-09  DAO  SUCCESSFUL UPLOADS ARE NOW MOVED TO A
+000470*                       DATED ARCHIVE FOLDER AND REJECTS TO A
+000480*                       REJECT FOLDER INSTEAD OF SITTING IN PLACE.
+000490*      2026-08-09  DAO  THE CURL POST NOW RETRIES WITH A GROWING
+000500*                       BACKOFF DELAY INSTEAD OF FAILING THE FILE
+000510*                       ON THE FIRST TRANSIENT UPLOADER ERROR.
+000520*      2026-08-09  DAO  THE HEADER LINE OF EACH SOURCE CSV IS NOW
+000530*                       CHECKED AGAINST THE CSVREC LAYOUT BEFORE
+000540*                       ANY ROW IS COUNTED OR UPLOADED.
+000550******************************************************************
+000560 IDENTIFICATION DIVISION.
+000570 PROGRAM-ID. UploadCsv.
+000580 AUTHOR. D. OKAFOR.
+000590 INSTALLATION. ENTERPRISE DATA SERVICES.
+000600 DATE-WRITTEN. 2025-11-03.
+000610 DATE-COMPILED.
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CTL-DYNAMIC-FILE
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-CTL-FILE-STATUS.
+000680     SELECT UPLOAD-FILE ASSIGN TO DYNAMIC DYNAMIC-FILE
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-FILE-STATUS.
+000710     SELECT RESPONSE-STATUS-FILE
+000720         ASSIGN TO DYNAMIC WS-RESP-STATUS-DYNAMIC
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-RESP-STATUS-FS.
+000750     SELECT RESPONSE-BODY-FILE
+000760         ASSIGN TO DYNAMIC WS-RESP-BODY-DYNAMIC
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS WS-RESP-BODY-FS.
+000790     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-DYNAMIC-FILE
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000820     SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUD-DYNAMIC-FILE
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUD-FILE-STATUS.
+000850     SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS-CFG-DYNAMIC-FILE
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-CFG-FILE-STATUS.
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  CONTROL-FILE.
+000910 01  CONTROL-RECORD              PIC X(100).
+000920 FD  UPLOAD-FILE.
+000930 01  UPLOAD-RECORD               PIC X(80).
+000940 FD  RESPONSE-STATUS-FILE.
+000950 01  RESPONSE-STATUS-RECORD      PIC X(10).
+000960 FD  RESPONSE-BODY-FILE.
+000970 01  RESPONSE-BODY-RECORD        PIC X(200).
+000980 FD  CHECKPOINT-FILE.
+000990 01  CHECKPOINT-RECORD           PIC X(100).
+001000 FD  AUDIT-LOG-FILE.
+001010 01  AUDIT-LOG-RECORD            PIC X(200).
+001020 FD  CONFIG-FILE.
+001030 01  CONFIG-RECORD               PIC X(100).
+001040 WORKING-STORAGE SECTION.
+001050*---------------------------------------------------------------*
+001060*    CONTROL-FILE (LIST OF CSVS TO UPLOAD THIS RUN)             *
+001070*---------------------------------------------------------------*
+001080 01  WS-CONTROL-FILE-NAME        PIC X(100) VALUE SPACES.
+001090 01  WS-CTL-DYNAMIC-FILE         PIC X(100) VALUE SPACES.
+001100 01  WS-CTL-FILE-STATUS          PIC X(02) VALUE '00'.
+001110     88  WS-CTL-FILE-OK                      VALUE '00'.
+001120     88  WS-CTL-FILE-EOF                      VALUE '10'.
+001130 01  WS-END-OF-CONTROL-SWITCH    PIC X(01) VALUE 'N'.
+001140     88  WS-END-OF-CONTROL-FILE               VALUE 'Y'.
+001150 01  WS-BATCH-FAILURE-SWITCH     PIC X(01) VALUE 'N'.
+001160     88  WS-BATCH-HAD-FAILURE                 VALUE 'Y'.
+001170*---------------------------------------------------------------*
+001180*    PER-FILE WORKING FIELDS (ONE CSV BEING PROCESSED)          *
+001190*---------------------------------------------------------------*
+001200 01  WS-FILE-NAME                PIC X(100) VALUE SPACES.
+001210 01  WS-COMMAND                  PIC X(500) VALUE SPACES.
+001220 01  WS-RETURN-CODE              PIC 9(04) COMP VALUE ZERO.
+001230 01  WS-FILE-STATUS              PIC X(02) VALUE '00'.
+001240     88  WS-FILE-OK                           VALUE '00'.
+001250 01  DYNAMIC-FILE                PIC X(100) VALUE SPACES.
+001260 01  WS-UPLOAD-STATUS-SWITCH     PIC X(01) VALUE 'N'.
+001270     88  WS-UPLOAD-SUCCESSFUL                 VALUE 'Y'.
+001280     88  WS-UPLOAD-FAILED                     VALUE 'N'.
+001290*---------------------------------------------------------------*
+001300*    HTTP RESPONSE CAPTURE AND ROW-COUNT RECONCILIATION         *
+001310*---------------------------------------------------------------*
+001320 01  WS-RESP-STATUS-DYNAMIC      PIC X(100) VALUE SPACES.
+001330 01  WS-RESP-BODY-DYNAMIC        PIC X(100) VALUE SPACES.
+001340 01  WS-RESPONSE-STATUS-FILE     PIC X(100)
+001350         VALUE '/workspace/work/upload-response-status.txt'.
+001360 01  WS-RESPONSE-BODY-FILE       PIC X(100)
+001370         VALUE '/workspace/work/upload-response-body.json'.
+001380 01  WS-RESP-STATUS-FS           PIC X(02) VALUE '00'.
+001390     88  WS-RESP-STATUS-FS-OK                 VALUE '00'.
+001400 01  WS-RESP-BODY-FS             PIC X(02) VALUE '00'.
+001410     88  WS-RESP-BODY-FS-OK                   VALUE '00'.
+001420 01  WS-HTTP-STATUS              PIC X(03) VALUE SPACES.
+001430     88  WS-HTTP-STATUS-SUCCESS  VALUES '200' THRU '299'.
+001440 01  WS-RESPONSE-LINE            PIC X(200) VALUE SPACES.
+001450 01  WS-INGESTED-TEXT            PIC X(10) VALUE SPACES.
+001460 01  WS-INGESTED-PREFIX          PIC X(200) VALUE SPACES.
+001470 01  WS-INGESTED-SCRATCH         PIC X(200) VALUE SPACES.
+001480 01  WS-INGESTED-COUNT           PIC 9(07) VALUE ZERO.
+001490 01  WS-SOURCE-ROW-COUNT         PIC 9(07) VALUE ZERO.
+001500 01  WS-RECONCILE-SWITCH         PIC X(01) VALUE 'Y'.
+001510     88  WS-ROW-COUNTS-MATCH                  VALUE 'Y'.
+001520     88  WS-ROW-COUNTS-MISMATCH               VALUE 'N'.
+001530*---------------------------------------------------------------*
+001540*    RETRY WITH BACKOFF FOR A FAILED CURL ATTEMPT               *
+001550*---------------------------------------------------------------*
+001560 01  WS-UPLOAD-ATTEMPT-SWITCH     PIC X(01) VALUE 'N'.
+001570     88  WS-UPLOAD-ATTEMPT-OK                 VALUE 'Y'.
+001580     88  WS-UPLOAD-ATTEMPT-FAILED             VALUE 'N'.
+001590 01  WS-RETRY-COUNT               PIC 9(02) COMP VALUE ZERO.
+001600 01  WS-MAX-RETRIES               PIC 9(02) COMP VALUE 03.
+001610 01  WS-RETRY-BACKOFF             PIC 9(02) COMP VALUE 02.
+001620 01  WS-SLEEP-SECONDS             PIC 9(02) VALUE ZERO.
+001630 01  WS-SLEEP-COMMAND             PIC X(20) VALUE SPACES.
+001640 01  WS-SLEEP-RETURN-CODE         PIC 9(04) COMP VALUE ZERO.
+001650*---------------------------------------------------------------*
+001660*    RESTART CHECKPOINT (FILES ALREADY SUCCESSFULLY UPLOADED)   *
+001670*---------------------------------------------------------------*
+001680 01  WS-CKPT-DYNAMIC-FILE        PIC X(100) VALUE SPACES.
+001690 01  WS-CHECKPOINT-FILE-NAME     PIC X(100)
+001700         VALUE '/workspace/control/upload-checkpoint.log'.
+001710 01  WS-CKPT-FILE-STATUS         PIC X(02) VALUE '00'.
+001720     88  WS-CKPT-FILE-OK                      VALUE '00'.
+001730 01  WS-CHECKPOINT-TABLE.
+001740     05  WS-CHECKPOINT-ENTRY     OCCURS 9999 TIMES
+001750                                 PIC X(100).
+001760 01  WS-CHECKPOINT-COUNT         PIC 9(04) COMP VALUE ZERO.
+001770 01  WS-CHECKPOINT-SUB           PIC 9(04) COMP VALUE ZERO.
+001780 01  WS-ALREADY-DONE-SWITCH      PIC X(01) VALUE 'N'.
+001790     88  WS-FILE-ALREADY-DONE                 VALUE 'Y'.
+001800     88  WS-FILE-NOT-YET-DONE                 VALUE 'N'.
+001810*---------------------------------------------------------------*
+001820*    ROW VALIDATION (SEE COPYBOOK CSVREC FOR THE EXTRACT LAYOUT)*
+001830*---------------------------------------------------------------*
+001840 01  WS-VALIDATION-SWITCH        PIC X(01) VALUE 'Y'.
+001850     88  WS-FILE-IS-VALID                     VALUE 'Y'.
+001860     88  WS-FILE-IS-INVALID                   VALUE 'N'.
+001870 01  WS-DATA-ROW-NUMBER          PIC 9(07) VALUE ZERO.
+001880 COPY CSVREC.
+001890*---------------------------------------------------------------*
+001900*    AUDIT LOG (ONE LINE PER UPLOAD ATTEMPT, WHO/WHEN/WHAT)     *
+001910*---------------------------------------------------------------*
+001920 01  WS-AUD-DYNAMIC-FILE         PIC X(100) VALUE SPACES.
+001930 01  WS-AUDIT-LOG-FILE-NAME      PIC X(100)
+001940         VALUE '/workspace/audit/upload-audit.log'.
+001950 01  WS-AUD-FILE-STATUS          PIC X(02) VALUE '00'.
+001960     88  WS-AUD-FILE-OK                       VALUE '00'.
+001970 01  WS-AUDIT-USER-ID            PIC X(20) VALUE SPACES.
+001980 01  WS-AUDIT-DATE               PIC 9(08) VALUE ZERO.
+001990 01  WS-AUDIT-TIME               PIC 9(08) VALUE ZERO.
+002000 01  WS-AUDIT-OUTCOME            PIC X(40) VALUE SPACES.
+002010 01  WS-AUDIT-RECORD-OUT         PIC X(200) VALUE SPACES.
+002020 01  WS-AUDIT-RETURN-CODE        PIC 9(04) VALUE ZERO.
+002030*---------------------------------------------------------------*
+002040*    UPLOADER ENDPOINT (EXTERNALIZED VIA THE CONFIG FILE SO THE *
+002050*    HOST AND PORT ARE NOT BAKED INTO THE PROGRAM)              *
+002060*---------------------------------------------------------------*
+002070 01  WS-CFG-DYNAMIC-FILE         PIC X(100) VALUE SPACES.
+002080 01  WS-CONFIG-FILE-NAME         PIC X(100)
+002090         VALUE '/workspace/config/uploadcsv.cfg'.
+002100 01  WS-CFG-FILE-STATUS          PIC X(02) VALUE '00'.
+002110     88  WS-CFG-FILE-OK                       VALUE '00'.
+002120 01  WS-UPLOAD-HOST               PIC X(60)
+002130         VALUE 'csv-uploader-container'.
+002140 01  WS-UPLOAD-PORT               PIC X(05) VALUE '3000'.
+002150 01  WS-CFG-KEY                   PIC X(20) VALUE SPACES.
+002160 01  WS-CFG-VALUE                 PIC X(60) VALUE SPACES.
+002170*---------------------------------------------------------------*
+002180*    ARCHIVE / REJECT HANDLING FOR PROCESSED CSVS               *
+002190*---------------------------------------------------------------*
+002200 01  WS-ARCHIVE-DATE              PIC 9(08) VALUE ZERO.
+002210 01  WS-ARCHIVE-DIR               PIC X(100) VALUE SPACES.
+002220 01  WS-REJECT-DIR                PIC X(100)
+002230         VALUE '/workspace/REJECT'.
+002240 01  WS-MOVE-COMMAND              PIC X(350) VALUE SPACES.
+002250 01  WS-MOVE-RETURN-CODE          PIC 9(04) COMP VALUE ZERO.
+002260 PROCEDURE DIVISION.
+002270 0000-MAINLINE.
+002280     PERFORM 1000-INITIALIZE
+002290         THRU 1000-EXIT
+002300     PERFORM 2000-PROCESS-CONTROL-FILE
+002310         THRU 2000-EXIT
+002320     PERFORM 9000-TERMINATE
+002330         THRU 9000-EXIT
+002340     STOP RUN.
+002350 0000-MAINLINE-EXIT.
+002360     EXIT.
+002370******************************************************************
+002380*  1000-INITIALIZE                                              *
+002390*  PROMPT THE OPERATOR FOR THE CONTROL FILE THAT LISTS EACH CSV *
+002400*  TO BE SENT THIS RUN (ONE FILE NAME PER LINE).  IN THE        *
+002410*  SCHEDULED JOB THIS IS SUPPLIED VIA SYSIN REDIRECTION SO NO   *
+002420*  OPERATOR IS ACTUALLY SITTING AT THE PROMPT.                  *
+002430******************************************************************
+002440 1000-INITIALIZE.
+002450     DISPLAY "Enter the name of the control file listing CSVs: "
+002460     ACCEPT WS-CONTROL-FILE-NAME
+002470     MOVE WS-CONTROL-FILE-NAME TO WS-CTL-DYNAMIC-FILE
+002480     PERFORM 1050-PROVISION-RUNTIME-DIRS
+002490         THRU 1050-EXIT
+002500     PERFORM 1100-INIT-FEED-TABLE
+002510         THRU 1100-EXIT
+002520     PERFORM 1200-LOAD-CHECKPOINT
+002530         THRU 1200-EXIT
+002540     PERFORM 1300-LOAD-CONFIG
+002550         THRU 1300-EXIT.
+002560 1000-EXIT.
+002570     EXIT.
+002580******************************************************************
+002590*  1050-PROVISION-RUNTIME-DIRS                                  *
+002600*  A CLEAN CHECKOUT DOES NOT SHIP /WORKSPACE/WORK OR            *
+002610*  /WORKSPACE/AUDIT - MAKE SURE BOTH EXIST BEFORE ANY RESPONSE   *
+002620*  CAPTURE OR AUDIT LOGGING TRIES TO OPEN A FILE IN THEM.        *
+002630******************************************************************
+002640 1050-PROVISION-RUNTIME-DIRS.
+002650     MOVE "mkdir -p /workspace/work /workspace/audit"
+002660         TO WS-MOVE-COMMAND
+002670     CALL 'SYSTEM' USING WS-MOVE-COMMAND
+002680         RETURNING WS-MOVE-RETURN-CODE.
+002690 1050-EXIT.
+002700     EXIT.
+002710******************************************************************
+002720*  1100-INIT-FEED-TABLE                                         *
+002730*  LOADS THE PER-FEED HEADER TABLE IN CSVREC - ONE ENTRY PER    *
+002740*  NIGHTLY FEED THE JCL WRAPPER RUNS, KEYED BY THE FEED'S CSV   *
+002750*  FILE NAME - SO 3130-CHECK-HEADER-ROW VALIDATES EACH FEED     *
+002760*  AGAINST ITS OWN LAYOUT INSTEAD OF ONE SHARED CONSTANT.       *
+002770******************************************************************
+002780 1100-INIT-FEED-TABLE.
+002790     MOVE 'daily-accounts.csv' TO CSV-FEED-FILE-NAME(1)
+002800     MOVE 'ACCT_NUM,CUST_NAME,TRANS_AMT,TRANS_DATE,STATUS_CD'
+002810         TO CSV-FEED-HEADER(1)
+002820     MOVE 'daily-transactions.csv' TO CSV-FEED-FILE-NAME(2)
+002830     MOVE 'TRANS_ID,ACCT_NUM,TRANS_AMT,TRANS_DATE,TRANS_TYPE'
+002840         TO CSV-FEED-HEADER(2)
+002850     MOVE 'daily-status.csv' TO CSV-FEED-FILE-NAME(3)
+002860     MOVE 'ACCT_NUM,STATUS_CD,STATUS_DATE,REASON_CD,UPD_BY'
+002870         TO CSV-FEED-HEADER(3).
+002880 1100-EXIT.
+002890     EXIT.
+002900******************************************************************
+002910*  1200-LOAD-CHECKPOINT                                         *
+002920*  READS ANY EXISTING CHECKPOINT LOG INTO A WORK TABLE SO        *
+002930*  3050-CHECK-ALREADY-DONE CAN TELL WHICH CSVS WERE ALREADY      *
+002940*  SENT SUCCESSFULLY ON A PRIOR, INTERRUPTED RUN.                *
+002950******************************************************************
+002960 1200-LOAD-CHECKPOINT.
+002970     MOVE ZERO TO WS-CHECKPOINT-COUNT
+002980     MOVE WS-CHECKPOINT-FILE-NAME TO WS-CKPT-DYNAMIC-FILE
+002990     OPEN INPUT CHECKPOINT-FILE
+003000     IF NOT WS-CKPT-FILE-OK
+003010         GO TO 1200-EXIT
+003020     END-IF
+003030     PERFORM 1210-LOAD-ONE-ENTRY
+003040         UNTIL WS-CKPT-FILE-STATUS = '10'
+003050             OR WS-CHECKPOINT-COUNT = 9999
+003060     IF WS-CHECKPOINT-COUNT = 9999
+003070             AND WS-CKPT-FILE-STATUS NOT = '10'
+003080         DISPLAY "Warning: checkpoint log "
+003090             WS-CHECKPOINT-FILE-NAME
+003100             " has more than 9999 entries - older entries beyond "
+003110             "this run's table were not loaded and may be "
+003120             "re-uploaded.  The log should be archived and "
+003130             "trimmed."
+003140     END-IF
+003150     CLOSE CHECKPOINT-FILE.
+003160 1200-EXIT.
+003170     EXIT.
+003180 1210-LOAD-ONE-ENTRY.
+003190     READ CHECKPOINT-FILE
+003200         AT END
+003210             CONTINUE
+003220         NOT AT END
+003230             ADD 1 TO WS-CHECKPOINT-COUNT
+003240             MOVE CHECKPOINT-RECORD
+003250                 TO WS-CHECKPOINT-ENTRY(WS-CHECKPOINT-COUNT)
+003260     END-READ.
+003270******************************************************************
+003280*  1300-LOAD-CONFIG                                             *
+003290*  READS THE UPLOADER HOST/PORT AND THE RETRY TUNING (MAX      *
+003300*  RETRIES, BACKOFF MULTIPLIER) FROM THE CONFIG FILE SO NONE    *
+003310*  OF THEM HAVE TO BE RECOMPILED IN.  IF THE CONFIG FILE IS     *
+003320*  MISSING THE BUILT-IN DEFAULTS ABOVE ARE LEFT IN PLACE.        *
+003330******************************************************************
+003340 1300-LOAD-CONFIG.
+003350     MOVE WS-CONFIG-FILE-NAME TO WS-CFG-DYNAMIC-FILE
+003360     OPEN INPUT CONFIG-FILE
+003370     IF NOT WS-CFG-FILE-OK
+003380         GO TO 1300-EXIT
+003390     END-IF
+003400     PERFORM 1310-READ-ONE-CONFIG-LINE
+003410         UNTIL WS-CFG-FILE-STATUS = '10'
+003420     CLOSE CONFIG-FILE.
+003430 1300-EXIT.
+003440     EXIT.
+003450 1310-READ-ONE-CONFIG-LINE.
+003460     READ CONFIG-FILE
+003470         AT END
+003480             CONTINUE
+003490         NOT AT END
+003500             PERFORM 1320-APPLY-ONE-SETTING
+003510                 THRU 1320-EXIT
+003520     END-READ.
+003530 1320-APPLY-ONE-SETTING.
+003540     MOVE SPACES TO WS-CFG-KEY
+003550     MOVE SPACES TO WS-CFG-VALUE
+003560     UNSTRING CONFIG-RECORD DELIMITED BY '='
+003570         INTO WS-CFG-KEY WS-CFG-VALUE
+003580     END-UNSTRING
+003590     IF WS-CFG-KEY = 'UPLOAD-HOST'
+003600         MOVE WS-CFG-VALUE TO WS-UPLOAD-HOST
+003610     END-IF
+003620     IF WS-CFG-KEY = 'UPLOAD-PORT'
+003630         MOVE WS-CFG-VALUE(1:5) TO WS-UPLOAD-PORT
+003640     END-IF
+003650     IF WS-CFG-KEY = 'MAX-RETRIES'
+003660         MOVE FUNCTION NUMVAL(WS-CFG-VALUE) TO WS-MAX-RETRIES
+003670     END-IF
+003680     IF WS-CFG-KEY = 'RETRY-BACKOFF'
+003690         MOVE FUNCTION NUMVAL(WS-CFG-VALUE) TO WS-RETRY-BACKOFF
+003700     END-IF.
+003710 1320-EXIT.
+003720     EXIT.
+003730******************************************************************
+003740*  2000-PROCESS-CONTROL-FILE                                    *
+003750*  OPEN THE CONTROL FILE AND LOOP OVER EVERY CSV NAME IT LISTS, *
+003760*  PERFORMING THE UPLOAD LOGIC FOR EACH ONE IN TURN.            *
+003770******************************************************************
+003780 2000-PROCESS-CONTROL-FILE.
+003790     OPEN INPUT CONTROL-FILE
+003800     IF NOT WS-CTL-FILE-OK
+003810         DISPLAY "Error: control file " WS-CONTROL-FILE-NAME
+003820             " does not exist or is not accessible."
+003830         SET WS-BATCH-HAD-FAILURE TO TRUE
+003840         GO TO 2000-EXIT
+003850     END-IF
+003860     PERFORM 2100-READ-CONTROL-RECORD
+003870         THRU 2100-EXIT
+003880     PERFORM UNTIL WS-END-OF-CONTROL-FILE
+003890         MOVE CONTROL-RECORD TO WS-FILE-NAME
+003900         PERFORM 3000-PROCESS-ONE-FILE
+003910             THRU 3000-EXIT
+003920         PERFORM 2100-READ-CONTROL-RECORD
+003930             THRU 2100-EXIT
+003940     END-PERFORM
+003950     CLOSE CONTROL-FILE.
+003960 2000-EXIT.
+003970     EXIT.
+003980 2100-READ-CONTROL-RECORD.
+003990     READ CONTROL-FILE
+004000         AT END
+004010             SET WS-END-OF-CONTROL-FILE TO TRUE
+004020     END-READ.
+004030 2100-EXIT.
+004040     EXIT.
+004050******************************************************************
+004060*  3000-PROCESS-ONE-FILE                                        *
+004070*  OPENS THE CSV TO CONFIRM IT EXISTS, COUNTS ITS DATA ROWS,    *
+004080*  POSTS IT TO THE UPLOADER WITH CURL, THEN RECONCILES THE      *
+004090*  ROW COUNT THE UPLOADER REPORTS AGAINST THE SOURCE FILE.      *
+004100******************************************************************
+004110 3000-PROCESS-ONE-FILE.
+004120     MOVE WS-FILE-NAME TO DYNAMIC-FILE
+004130     SET WS-UPLOAD-FAILED TO TRUE
+004140     MOVE ZERO TO WS-RETURN-CODE
+004150     MOVE SPACES TO WS-HTTP-STATUS
+004160     PERFORM 3050-CHECK-ALREADY-DONE
+004170         THRU 3050-EXIT
+004180     IF WS-FILE-ALREADY-DONE
+004190         DISPLAY "Skipping " WS-FILE-NAME
+004200             " - already uploaded per checkpoint log."
+004210         MOVE "SKIPPED - ALREADY UPLOADED" TO WS-AUDIT-OUTCOME
+004220         PERFORM 3700-WRITE-AUDIT-RECORD
+004230             THRU 3700-EXIT
+004240         GO TO 3000-EXIT
+004250     END-IF
+004260     OPEN INPUT UPLOAD-FILE
+004270     IF NOT WS-FILE-OK
+004280         DISPLAY "Error: " WS-FILE-NAME
+004290             " does not exist or is not accessible."
+004300         MOVE "REJECTED - FILE NOT FOUND" TO WS-AUDIT-OUTCOME
+004310         PERFORM 3700-WRITE-AUDIT-RECORD
+004320             THRU 3700-EXIT
+004330         PERFORM 3810-REJECT-FILE
+004340             THRU 3810-EXIT
+004350         SET WS-BATCH-HAD-FAILURE TO TRUE
+004360         GO TO 3000-EXIT
+004370     END-IF
+004380     CLOSE UPLOAD-FILE
+004390     PERFORM 3100-COUNT-SOURCE-ROWS
+004400         THRU 3100-EXIT
+004410     IF WS-FILE-IS-INVALID
+004420         DISPLAY "Rejecting " WS-FILE-NAME
+004430             " - failed row validation, upload not attempted."
+004440         MOVE "REJECTED - ROW VALIDATION FAILED"
+004450             TO WS-AUDIT-OUTCOME
+004460         PERFORM 3700-WRITE-AUDIT-RECORD
+004470             THRU 3700-EXIT
+004480         PERFORM 3810-REJECT-FILE
+004490             THRU 3810-EXIT
+004500         SET WS-BATCH-HAD-FAILURE TO TRUE
+004510         GO TO 3000-EXIT
+004520     END-IF
+004530     PERFORM 3200-CALL-UPLOAD
+004540         THRU 3200-EXIT
+004550     PERFORM 3300-RECONCILE-ROW-COUNT
+004560         THRU 3300-EXIT
+004570     IF WS-RETURN-CODE = ZERO AND WS-HTTP-STATUS-SUCCESS
+004580             AND WS-ROW-COUNTS-MATCH
+004590         SET WS-UPLOAD-SUCCESSFUL TO TRUE
+004600         MOVE "SUCCESS" TO WS-AUDIT-OUTCOME
+004610         PERFORM 3600-UPDATE-CHECKPOINT
+004620             THRU 3600-EXIT
+004630     ELSE
+004640         SET WS-UPLOAD-FAILED TO TRUE
+004650         MOVE "FAILED - UPLOAD OR RECONCILIATION ERROR"
+004660             TO WS-AUDIT-OUTCOME
+004670         SET WS-BATCH-HAD-FAILURE TO TRUE
+004680     END-IF
+004690     PERFORM 3700-WRITE-AUDIT-RECORD
+004700         THRU 3700-EXIT
+004710     IF WS-UPLOAD-SUCCESSFUL
+004720         PERFORM 3800-ARCHIVE-FILE
+004730             THRU 3800-EXIT
+004740     ELSE
+004750         PERFORM 3810-REJECT-FILE
+004760             THRU 3810-EXIT
+004770     END-IF.
+004780 3000-EXIT.
+004790     EXIT.
+004800******************************************************************
+004810*  3050-CHECK-ALREADY-DONE                                      *
+004820*  SEARCHES THE IN-MEMORY CHECKPOINT TABLE FOR THIS FILE NAME   *
+004830*  SO A RERUN OF THE BATCH DOES NOT RESEND A CSV THAT ALREADY   *
+004840*  MADE IT TO THE UPLOADER ON A PRIOR, INTERRUPTED PASS.        *
+004850******************************************************************
+004860 3050-CHECK-ALREADY-DONE.
+004870     SET WS-FILE-NOT-YET-DONE TO TRUE
+004880     MOVE ZERO TO WS-CHECKPOINT-SUB
+004890     PERFORM 3060-SCAN-ONE-ENTRY
+004900         VARYING WS-CHECKPOINT-SUB FROM 1 BY 1
+004910         UNTIL WS-CHECKPOINT-SUB > WS-CHECKPOINT-COUNT
+004920             OR WS-FILE-ALREADY-DONE.
+004930 3050-EXIT.
+004940     EXIT.
+004950 3060-SCAN-ONE-ENTRY.
+004960     IF WS-CHECKPOINT-ENTRY(WS-CHECKPOINT-SUB) = WS-FILE-NAME
+004970         SET WS-FILE-ALREADY-DONE TO TRUE
+004980     END-IF.
+004990******************************************************************
+005000*  3100-COUNT-SOURCE-ROWS                                       *
+005010*  COUNTS THE DATA ROWS IN THE SOURCE CSV (ALL RECORDS AFTER    *
+005020*  THE HEADER LINE) SO THE RECONCILIATION STEP HAS SOMETHING    *
+005030*  TO COMPARE THE UPLOADER'S INGESTED COUNT AGAINST, AND RUNS   *
+005040*  EACH DATA ROW THROUGH 3120-VALIDATE-ONE-ROW AGAINST THE      *
+005050*  CSVREC LAYOUT BEFORE THE FILE IS EVER HANDED TO CURL.        *
+005060******************************************************************
+005070 3100-COUNT-SOURCE-ROWS.
+005080     MOVE ZERO TO WS-SOURCE-ROW-COUNT
+005090     MOVE ZERO TO WS-DATA-ROW-NUMBER
+005100     SET WS-FILE-IS-VALID TO TRUE
+005110     OPEN INPUT UPLOAD-FILE
+005120     READ UPLOAD-FILE
+005130         AT END
+005140             CLOSE UPLOAD-FILE
+005150             GO TO 3100-EXIT
+005160     END-READ
+005170     PERFORM 3130-CHECK-HEADER-ROW
+005180         THRU 3130-EXIT
+005190     IF WS-FILE-IS-INVALID
+005200         CLOSE UPLOAD-FILE
+005210         GO TO 3100-EXIT
+005220     END-IF
+005230     PERFORM 3110-COUNT-ONE-ROW
+005240         UNTIL WS-FILE-STATUS = '10'
+005250     CLOSE UPLOAD-FILE.
+005260 3100-EXIT.
+005270     EXIT.
+005280 3110-COUNT-ONE-ROW.
+005290     READ UPLOAD-FILE
+005300         AT END
+005310             CONTINUE
+005320         NOT AT END
+005330             ADD 1 TO WS-SOURCE-ROW-COUNT
+005340             ADD 1 TO WS-DATA-ROW-NUMBER
+005350             PERFORM 3120-VALIDATE-ONE-ROW
+005360                 THRU 3120-EXIT
+005370     END-READ.
+005380******************************************************************
+005390*  3120-VALIDATE-ONE-ROW                                        *
+005400*  SPLITS THE DATA ROW ON COMMAS AND CHECKS THE RESULT AGAINST  *
+005410*  THE CSVREC LAYOUT - THE RIGHT NUMBER OF COLUMNS, AND A VALUE *
+005420*  PRESENT IN EACH COLUMN THE LAYOUT MARKS AS REQUIRED.         *
+005430******************************************************************
+005440 3120-VALIDATE-ONE-ROW.
+005450     MOVE ZERO TO CSV-FIELD-COUNT
+005460     UNSTRING UPLOAD-RECORD DELIMITED BY ','
+005470         INTO CSV-FIELD(1) CSV-FIELD(2) CSV-FIELD(3)
+005480              CSV-FIELD(4) CSV-FIELD(5) CSV-FIELD(6)
+005490              CSV-FIELD(7) CSV-FIELD(8) CSV-FIELD(9)
+005500              CSV-FIELD(10)
+005510         TALLYING IN CSV-FIELD-COUNT
+005520     END-UNSTRING
+005530     IF CSV-FIELD-COUNT NOT = CSV-MAX-COLUMNS
+005540         DISPLAY "Error: " WS-FILE-NAME " row "
+005550             WS-DATA-ROW-NUMBER " has " CSV-FIELD-COUNT
+005560             " columns, expected " CSV-MAX-COLUMNS
+005570         SET WS-FILE-IS-INVALID TO TRUE
+005580         GO TO 3120-EXIT
+005590     END-IF
+005600     IF CSV-FIELD(CSV-REQUIRED-COLUMN-1) = SPACES
+005610         DISPLAY "Error: " WS-FILE-NAME " row "
+005620             WS-DATA-ROW-NUMBER " is missing a required value "
+005630             "in column " CSV-REQUIRED-COLUMN-1
+005640         SET WS-FILE-IS-INVALID TO TRUE
+005650     END-IF
+005660     IF CSV-FIELD(CSV-REQUIRED-COLUMN-2) = SPACES
+005670         DISPLAY "Error: " WS-FILE-NAME " row "
+005680             WS-DATA-ROW-NUMBER " is missing a required value "
+005690             "in column " CSV-REQUIRED-COLUMN-2
+005700         SET WS-FILE-IS-INVALID TO TRUE
+005710     END-IF.
+005720 3120-EXIT.
+005730     EXIT.
+005740******************************************************************
+005750*  3130-CHECK-HEADER-ROW                                        *
+005760*  LOOKS UP THE HEADER LINE THIS FEED EXPECTS (BY FILE NAME) IN  *
+005770*  THE CSVREC PER-FEED TABLE AND COMPARES IT AGAINST THE FIRST   *
+005780*  LINE OF THE SOURCE CSV, SO AN UPSTREAM FORMAT CHANGE (A       *
+005790*  COLUMN REORDERED OR DROPPED) IS CAUGHT HERE INSTEAD OF BEING  *
+005800*  SHIPPED STRAIGHT TO THE UPLOADER SERVICE.                     *
+005810******************************************************************
+005820 3130-CHECK-HEADER-ROW.
+005830     MOVE SPACES TO CSV-ACTIVE-HEADER
+005840     MOVE ZERO TO CSV-FEED-SUB
+005850     SET CSV-FEED-MATCH-NOT-FOUND TO TRUE
+005860     PERFORM 3135-FIND-FEED-HEADER
+005870         THRU 3135-EXIT
+005880         UNTIL CSV-FEED-MATCH-FOUND
+005890            OR CSV-FEED-SUB NOT LESS THAN CSV-FEED-COUNT
+005900     IF NOT CSV-FEED-MATCH-FOUND
+005910         DISPLAY "Warning: " WS-FILE-NAME
+005920             " is not a recognized feed - using the "
+005930             "default header layout."
+005940         MOVE CSV-EXPECTED-HEADER TO CSV-ACTIVE-HEADER
+005950     END-IF
+005960     IF UPLOAD-RECORD(1:49) NOT = CSV-ACTIVE-HEADER
+005970         DISPLAY "Error: " WS-FILE-NAME
+005980             " header does not match the expected layout - "
+005990             "upload not attempted."
+006000         DISPLAY "Expected: " CSV-ACTIVE-HEADER
+006010         DISPLAY "Found:    " UPLOAD-RECORD(1:49)
+006020         SET WS-FILE-IS-INVALID TO TRUE
+006030     END-IF.
+006040 3130-EXIT.
+006050     EXIT.
+006060 3135-FIND-FEED-HEADER.
+006070     ADD 1 TO CSV-FEED-SUB
+006080     IF FUNCTION TRIM(WS-FILE-NAME)
+006090             = FUNCTION TRIM(CSV-FEED-FILE-NAME(CSV-FEED-SUB))
+006100         MOVE CSV-FEED-HEADER(CSV-FEED-SUB) TO CSV-ACTIVE-HEADER
+006110         SET CSV-FEED-MATCH-FOUND TO TRUE
+006120     END-IF.
+006130 3135-EXIT.
+006140     EXIT.
+006150******************************************************************
+006160*  3200-CALL-UPLOAD                                             *
+006170*  DRIVES THE CURL POST THROUGH UP TO WS-MAX-RETRIES ATTEMPTS,  *
+006180*  PAUSING FOR A GROWING NUMBER OF SECONDS BETWEEN ATTEMPTS SO A *
+006190*  MOMENTARY OUTAGE ON THE UPLOADER SIDE DOES NOT FAIL THE FILE  *
+006200*  ON THE FIRST TRY.                                            *
+006210******************************************************************
+006220 3200-CALL-UPLOAD.
+006230     MOVE ZERO TO WS-RETRY-COUNT
+006240     PERFORM 3210-ATTEMPT-UPLOAD
+006250         THRU 3210-EXIT
+006260     PERFORM 3220-RETRY-UPLOAD
+006270         THRU 3220-EXIT
+006280         UNTIL WS-UPLOAD-ATTEMPT-OK
+006290            OR WS-RETRY-COUNT NOT LESS THAN WS-MAX-RETRIES.
+006300 3200-EXIT.
+006310     EXIT.
+006320******************************************************************
+006330*  3210-ATTEMPT-UPLOAD                                          *
+006340*  BUILDS AND ISSUES ONE CURL POST, CAPTURING THE HTTP STATUS   *
+006350*  CODE AND RESPONSE BODY TO WORK FILES INSTEAD OF RELYING ON   *
+006360*  CURL'S OWN SHELL EXIT CODE AS THE ONLY SIGNAL OF SUCCESS.    *
+006370******************************************************************
+006380 3210-ATTEMPT-UPLOAD.
+006390     MOVE SPACES TO WS-HTTP-STATUS
+006400     STRING
+006410         "curl -s -X POST "
+006420         DELIMITED BY SIZE
+006430         "http://" FUNCTION TRIM(WS-UPLOAD-HOST) ":"
+006440         FUNCTION TRIM(WS-UPLOAD-PORT) "/upload "
+006450         DELIMITED BY SIZE
+006460         "-H 'Content-Type: multipart/form-data' "
+006470         DELIMITED BY SIZE
+006480         "-F 'file=@/workspace/" FUNCTION TRIM(WS-FILE-NAME)
+006490         ";type=text/csv' "
+006500         DELIMITED BY SIZE
+006510         "-o " WS-RESPONSE-BODY-FILE " "
+006520         DELIMITED BY SIZE
+006530         "-w '%{http_code}' > " WS-RESPONSE-STATUS-FILE
+006540         DELIMITED BY SIZE
+006550         INTO WS-COMMAND
+006560     DISPLAY "Command: " WS-COMMAND
+006570     CALL 'SYSTEM' USING WS-COMMAND
+006580         RETURNING WS-RETURN-CODE
+006590     DISPLAY "Return Code: " WS-RETURN-CODE
+006600     MOVE WS-RESPONSE-STATUS-FILE TO WS-RESP-STATUS-DYNAMIC
+006610     OPEN INPUT RESPONSE-STATUS-FILE
+006620     IF WS-RESP-STATUS-FS-OK
+006630         READ RESPONSE-STATUS-FILE
+006640             AT END
+006650                 CONTINUE
+006660             NOT AT END
+006670                 MOVE RESPONSE-STATUS-RECORD(1:3)
+006680                     TO WS-HTTP-STATUS
+006690         END-READ
+006700         CLOSE RESPONSE-STATUS-FILE
+006710     END-IF
+006720     DISPLAY "HTTP Status: " WS-HTTP-STATUS
+006730     IF WS-RETURN-CODE = ZERO AND WS-HTTP-STATUS-SUCCESS
+006740         SET WS-UPLOAD-ATTEMPT-OK TO TRUE
+006750     ELSE
+006760         SET WS-UPLOAD-ATTEMPT-FAILED TO TRUE
+006770     END-IF.
+006780 3210-EXIT.
+006790     EXIT.
+006800******************************************************************
+006810*  3220-RETRY-UPLOAD                                            *
+006820*  PAUSES FOR A BACKOFF INTERVAL THAT GROWS WITH EACH ATTEMPT    *
+006830*  AND THEN RE-ISSUES THE CURL POST.                            *
+006840******************************************************************
+006850 3220-RETRY-UPLOAD.
+006860     ADD 1 TO WS-RETRY-COUNT
+006870     COMPUTE WS-SLEEP-SECONDS = WS-RETRY-COUNT * WS-RETRY-BACKOFF
+006880     DISPLAY "Upload attempt failed, retrying in "
+006890         WS-SLEEP-SECONDS " seconds (attempt " WS-RETRY-COUNT
+006900         " of " WS-MAX-RETRIES ")."
+006910     STRING "sleep " WS-SLEEP-SECONDS
+006920         DELIMITED BY SIZE
+006930         INTO WS-SLEEP-COMMAND
+006940     CALL 'SYSTEM' USING WS-SLEEP-COMMAND
+006950         RETURNING WS-SLEEP-RETURN-CODE
+006960     PERFORM 3210-ATTEMPT-UPLOAD
+006970         THRU 3210-EXIT.
+006980 3220-EXIT.
+006990     EXIT.
+007000******************************************************************
+007010*  3300-RECONCILE-ROW-COUNT                                     *
+007020*  PULLS THE "INGESTED" COUNT OUT OF THE UPLOADER'S JSON BODY   *
+007030*  AND COMPARES IT TO THE ROWS WE ACTUALLY SENT. A CLEAN CURL   *
+007040*  EXIT WITH A SHORT INGEST COUNT STILL COUNTS AS A FAILURE.    *
+007050******************************************************************
+007060 3300-RECONCILE-ROW-COUNT.
+007070     MOVE ZERO TO WS-INGESTED-COUNT
+007080     SET WS-ROW-COUNTS-MISMATCH TO TRUE
+007090     MOVE WS-RESPONSE-BODY-FILE TO WS-RESP-BODY-DYNAMIC
+007100     OPEN INPUT RESPONSE-BODY-FILE
+007110     IF NOT WS-RESP-BODY-FS-OK
+007120         DISPLAY "Warning: no response body captured for "
+007130             WS-FILE-NAME
+007140         GO TO 3300-EXIT
+007150     END-IF
+007160     READ RESPONSE-BODY-FILE
+007170         AT END
+007180             CLOSE RESPONSE-BODY-FILE
+007190             GO TO 3300-EXIT
+007200     END-READ
+007210     CLOSE RESPONSE-BODY-FILE
+007220     MOVE RESPONSE-BODY-RECORD TO WS-RESPONSE-LINE
+007230     UNSTRING WS-RESPONSE-LINE DELIMITED BY '"ingested":'
+007240         INTO WS-INGESTED-PREFIX WS-INGESTED-SCRATCH
+007250     END-UNSTRING
+007260     UNSTRING WS-INGESTED-SCRATCH DELIMITED BY ',' OR '}'
+007270         INTO WS-INGESTED-TEXT
+007280     END-UNSTRING
+007290     IF WS-INGESTED-TEXT NOT = SPACES
+007300         MOVE FUNCTION NUMVAL(WS-INGESTED-TEXT)
+007310             TO WS-INGESTED-COUNT
+007320     END-IF
+007330     DISPLAY "Source rows: " WS-SOURCE-ROW-COUNT
+007340         " Ingested rows: " WS-INGESTED-COUNT
+007350     IF WS-INGESTED-COUNT = WS-SOURCE-ROW-COUNT
+007360         SET WS-ROW-COUNTS-MATCH TO TRUE
+007370     ELSE
+007380         DISPLAY "Warning: row count mismatch for " WS-FILE-NAME
+007390     END-IF.
+007400 3300-EXIT.
+007410     EXIT.
+007420******************************************************************
+007430*  3600-UPDATE-CHECKPOINT                                       *
+007440*  APPENDS THIS FILE NAME TO THE CHECKPOINT LOG AND THE IN-     *
+007450*  MEMORY TABLE ONCE THE UPLOAD HAS BEEN CONFIRMED SUCCESSFUL,  *
+007460*  SO A LATER RERUN IN THIS SAME PROGRAM EXECUTION (AND ANY     *
+007470*  FUTURE RUN) WILL SKIP IT.                                    *
+007480******************************************************************
+007490 3600-UPDATE-CHECKPOINT.
+007500     MOVE WS-CHECKPOINT-FILE-NAME TO WS-CKPT-DYNAMIC-FILE
+007510     OPEN EXTEND CHECKPOINT-FILE
+007520     IF NOT WS-CKPT-FILE-OK
+007530         OPEN OUTPUT CHECKPOINT-FILE
+007540     END-IF
+007550     MOVE WS-FILE-NAME TO CHECKPOINT-RECORD
+007560     WRITE CHECKPOINT-RECORD
+007570     CLOSE CHECKPOINT-FILE
+007580     IF WS-CHECKPOINT-COUNT < 9999
+007590         ADD 1 TO WS-CHECKPOINT-COUNT
+007600         MOVE WS-FILE-NAME
+007610             TO WS-CHECKPOINT-ENTRY(WS-CHECKPOINT-COUNT)
+007620     END-IF.
+007630 3600-EXIT.
+007640     EXIT.
+007650******************************************************************
+007660*  3700-WRITE-AUDIT-RECORD                                      *
+007670*  APPENDS ONE LINE TO THE AUDIT LOG FOR EVERY UPLOAD ATTEMPT -  *
+007680*  WHO RAN THE JOB, WHEN, WHICH FILE, AND WHAT HAPPENED TO IT.   *
+007690******************************************************************
+007700 3700-WRITE-AUDIT-RECORD.
+007710     ACCEPT WS-AUDIT-USER-ID FROM ENVIRONMENT "USER"
+007720     IF WS-AUDIT-USER-ID = SPACES
+007730         MOVE "UNKNOWN" TO WS-AUDIT-USER-ID
+007740     END-IF
+007750     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+007760     ACCEPT WS-AUDIT-TIME FROM TIME
+007770     MOVE WS-RETURN-CODE TO WS-AUDIT-RETURN-CODE
+007780     STRING
+007790         WS-AUDIT-DATE " " WS-AUDIT-TIME " "
+007800         DELIMITED BY SIZE
+007810         WS-AUDIT-USER-ID " "
+007820         DELIMITED BY SIZE
+007830         WS-FILE-NAME " "
+007840         DELIMITED BY SIZE
+007850         "RC=" WS-AUDIT-RETURN-CODE " HTTP=" WS-HTTP-STATUS " "
+007860         DELIMITED BY SIZE
+007870         WS-AUDIT-OUTCOME
+007880         DELIMITED BY SIZE
+007890         INTO WS-AUDIT-RECORD-OUT
+007900     END-STRING
+007910     MOVE WS-AUDIT-LOG-FILE-NAME TO WS-AUD-DYNAMIC-FILE
+007920     OPEN EXTEND AUDIT-LOG-FILE
+007930     IF NOT WS-AUD-FILE-OK
+007940         OPEN OUTPUT AUDIT-LOG-FILE
+007950     END-IF
+007960     IF NOT WS-AUD-FILE-OK
+007970         DISPLAY "Warning: unable to open audit log "
+007980             WS-AUDIT-LOG-FILE-NAME " - record not written for "
+007990             WS-FILE-NAME
+008000     ELSE
+008010         MOVE WS-AUDIT-RECORD-OUT TO AUDIT-LOG-RECORD
+008020         WRITE AUDIT-LOG-RECORD
+008030         CLOSE AUDIT-LOG-FILE
+008040     END-IF.
+008050 3700-EXIT.
+008060     EXIT.
+008070******************************************************************
+008080*  3800-ARCHIVE-FILE                                            *
+008090*  MOVES A SUCCESSFULLY UPLOADED CSV INTO A DATED ARCHIVE        *
+008100*  FOLDER SO /WORKSPACE DOES NOT FILL UP WITH SENT FILES AND A   *
+008110*  CLEAR RECORD OF WHAT WENT OUT ON WHAT DAY IS KEPT ON DISK.    *
+008120******************************************************************
+008130 3800-ARCHIVE-FILE.
+008140     ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+008150     STRING "/workspace/ARCHIVE-" WS-ARCHIVE-DATE
+008160         DELIMITED BY SIZE
+008170         INTO WS-ARCHIVE-DIR
+008180     STRING "mkdir -p " FUNCTION TRIM(WS-ARCHIVE-DIR)
+008190         DELIMITED BY SIZE
+008200         " && mv /workspace/" FUNCTION TRIM(WS-FILE-NAME)
+008210         DELIMITED BY SIZE
+008220         " " FUNCTION TRIM(WS-ARCHIVE-DIR) "/"
+008230         DELIMITED BY SIZE
+008240         INTO WS-MOVE-COMMAND
+008250         ON OVERFLOW
+008260             DISPLAY "Error: archive command for " WS-FILE-NAME
+008270                 " is too long - file left in place"
+008280             SET WS-BATCH-HAD-FAILURE TO TRUE
+008290             GO TO 3800-EXIT
+008300     END-STRING
+008310     CALL 'SYSTEM' USING WS-MOVE-COMMAND
+008320         RETURNING WS-MOVE-RETURN-CODE
+008330     DISPLAY "Archived " WS-FILE-NAME " to " WS-ARCHIVE-DIR.
+008340 3800-EXIT.
+008350     EXIT.
+008360******************************************************************
+008370*  3810-REJECT-FILE                                             *
+008380*  MOVES A CSV THAT FAILED VALIDATION OR UPLOAD ASIDE INTO THE   *
+008390*  REJECT FOLDER SO IT NO LONGER LOOKS LIKE PENDING WORK AND     *
+008400*  THE OPERATOR CAN FIND IT FOR FOLLOW-UP.                       *
+008410******************************************************************
+008420 3810-REJECT-FILE.
+008430     STRING "mkdir -p " FUNCTION TRIM(WS-REJECT-DIR)
+008440         DELIMITED BY SIZE
+008450         " && mv /workspace/" FUNCTION TRIM(WS-FILE-NAME)
+008460         DELIMITED BY SIZE
+008470         " " FUNCTION TRIM(WS-REJECT-DIR) "/"
+008480         DELIMITED BY SIZE
+008490         INTO WS-MOVE-COMMAND
+008500         ON OVERFLOW
+008510             DISPLAY "Error: reject command for " WS-FILE-NAME
+008520                 " is too long - file left in place"
+008530             SET WS-BATCH-HAD-FAILURE TO TRUE
+008540             GO TO 3810-EXIT
+008550     END-STRING
+008560     CALL 'SYSTEM' USING WS-MOVE-COMMAND
+008570         RETURNING WS-MOVE-RETURN-CODE
+008580     DISPLAY "Moved " WS-FILE-NAME " to " WS-REJECT-DIR.
+008590 3810-EXIT.
+008600     EXIT.
+008610******************************************************************
+008620*  9000-TERMINATE                                                *
+008630*  SETS THE RETURN-CODE SPECIAL REGISTER BEFORE STOP RUN SO THE  *
+008640*  JCL WRAPPER'S COND= CHECKING ON EACH STEP CAN ACTUALLY TELL A *
+008650*  BATCH WITH ONE OR MORE FAILED/REJECTED FILES FROM A CLEAN RUN *
+008660*  AND HALT THE REMAINING STEPS.                                 *
+008670******************************************************************
+008680 9000-TERMINATE.
+008690     IF WS-BATCH-HAD-FAILURE
+008700         MOVE 4 TO RETURN-CODE
+008710     ELSE
+008720         MOVE 0 TO RETURN-CODE
+008730     END-IF.
+008740 9000-EXIT.
+008750     EXIT.
